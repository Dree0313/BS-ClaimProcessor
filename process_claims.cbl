@@ -2,6 +2,57 @@
 IDENTIFICATION DIVISION.
 *>Name of the program
 PROGRAM-ID. PROCESS-CLAIMS.
+AUTHOR. CLAIMS-SYSTEMS-UNIT.
+DATE-WRITTEN. 2024-01-08.
+*>Modification history - date, initials, one-line description
+*>2024-01-08 rwm  Original nightly adjudication run against claims.csv
+*>2026-08-09 rwm  Added WS-CLAIM-TYPE and per-type approval ceilings so
+*>                dental/vision/inpatient claims aren't judged against
+*>                the same flat dollar limit as everything else
+*>2026-08-09 rwm  Added CLAIM-CONTROL-REPORT with run counts and dollar
+*>                totals so the operator sign-off no longer needs a
+*>                manual tally of processed_claims.txt
+*>2026-08-09 rwm  Records that fail UNSTRING (wrong field count) or
+*>                NUMVAL (non-numeric amount) now route to
+*>                CLAIM-EXCEPTIONS instead of being scored
+*>2026-08-09 rwm  Added MEMBERSHIP-MASTER lookup - a claim is rejected
+*>                if the member wasn't active on the date of service
+*>2026-08-09 rwm  Added a restart checkpoint - the record count is
+*>                saved every WS-CHECKPOINT-INTERVAL claims, and a
+*>                restart skips back over already-processed records
+*>                instead of rerunning the whole file
+*>2026-08-09 rwm  Approval ceilings now load from LIMITS-FILE (keyed by
+*>                claim type and effective date) instead of being
+*>                wired into WORKING-STORAGE VALUE clauses, so finance
+*>                can change a limit without a code release
+*>2026-08-09 rwm  Added ADJUDICATION-REPORT, a page-formatted, column-
+*>                aligned report of every decision for the claims
+*>                review team, alongside the tab-delimited
+*>                processed_claims.txt machine feed
+*>2026-08-09 rwm  Added DUPLICATE-LEDGER, keyed by claim ID with an
+*>                alternate key on member/date/amount, so a claim
+*>                already paid (this run or a prior one) is rejected
+*>                as DUPLICATE instead of paid out twice
+*>2026-08-09 rwm  processed_claims.txt now also carries member ID,
+*>                date of service, amount, and claim type alongside
+*>                the decision, so EFT-EXTRACT can build a payment
+*>                file from it without re-reading claims.csv
+*>2026-08-09 rwm  Added MEMBER-HISTORY-FILE - a running year-to-date
+*>                paid total and claim count per member, updated on
+*>                every approved claim, laying the groundwork for
+*>                annual-maximum enforcement
+*>2026-08-09 rwm  Checkpoint is now written after every claim record
+*>                instead of every WS-CHECKPOINT-INTERVAL claims - the
+*>                old interval left a window of up-to-999 records whose
+*>                DUPLICATE-LEDGER/MEMBER-HISTORY-FILE/output writes
+*>                were already durable but not yet checkpointed, so a
+*>                restart replayed them and DUPLICATE-LEDGER rejected
+*>                them as duplicates of themselves. Checkpointing at
+*>                the same per-record granularity as those writes
+*>                closes the window. ADJUDICATION-REPORT's page/line
+*>                position is now saved in the checkpoint as well, so
+*>                a restart continues its pagination instead of
+*>                restarting page numbers mid-page
 
 *>Describes external resources(files, devices, printers). Tells how program how to interact with the outside world
 ENVIRONMENT DIVISION.
@@ -15,7 +66,58 @@ FILE-CONTROL.
 		ORGANIZATION IS SEQUENTIAL.
 	*>Declares output file name OUTPUT-FILE that physically maps to processed_claims.txt
 	SELECT OUTPUT-FILE ASSIGN TO "processed_claims.txt"
-		ORGANIZATION IS SEQUENTIAL.
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+	*>Nightly run summary for the operator sign-off log
+	SELECT CLAIM-CONTROL-REPORT ASSIGN TO "control_totals.txt"
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-CTRL-RPT-STATUS.
+	*>Malformed input rows - raw record plus a reason code, held out
+	*>of adjudication entirely instead of being guessed at
+	SELECT CLAIM-EXCEPTIONS ASSIGN TO "claim_exceptions.txt"
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-EXCEPTIONS-STATUS.
+	*>Membership master, keyed by member ID, used to confirm the
+	*>member was active on the claim's date of service
+	SELECT MEMBERSHIP-MASTER ASSIGN TO "membership_master.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS MM-MEMBER-ID
+		FILE STATUS IS WS-MM-STATUS.
+	*>Small restart checkpoint - holds the record count of the last
+	*>claim successfully processed, so an abended run can resume
+	*>past it instead of starting over from the top of claims.csv
+	SELECT CHECKPOINT-FILE ASSIGN TO "claims_checkpoint.dat"
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-CHECKPOINT-STATUS.
+	*>Approval ceiling control file - claim type, effective date, and
+	*>the dollar limit in force from that date forward. Operations
+	*>maintains this without a code change.
+	SELECT LIMITS-FILE ASSIGN TO "limits_table.dat"
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-LIMITS-STATUS.
+	*>Page-formatted, human-readable decision report for the
+	*>claims review team - processed_claims.txt stays the
+	*>tab-delimited machine feed
+	SELECT ADJUDICATION-REPORT ASSIGN TO "adjudication_report.txt"
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-ADJ-RPT-STATUS.
+	*>Every claim ID this run (and prior runs, since the file
+	*>persists) has already paid, so a resubmission can be caught
+	*>by claim ID or by the member/date/amount combination
+	SELECT DUPLICATE-LEDGER ASSIGN TO "duplicate_ledger.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS DL-CLAIM-ID
+		ALTERNATE RECORD KEY IS DL-COMPOSITE-KEY WITH DUPLICATES
+		FILE STATUS IS WS-DL-STATUS.
+	*>Running year-to-date paid total and claim count per member,
+	*>keyed by member ID, carried forward across runs
+	SELECT MEMBER-HISTORY-FILE ASSIGN TO "member_history.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS MH-MEMBER-ID
+		FILE STATUS IS WS-MH-STATUS.
 
 *>Where all data structures live, definitions
 DATA DIVISION.
@@ -32,6 +134,68 @@ FD OUTPUT-FILE.
 *> One output line, built manually using STRING
 01 OUTPUT-RECORD	PIC X(200).
 
+FD CLAIM-CONTROL-REPORT.
+*>One line of the run summary
+01 CONTROL-REPORT-RECORD	PIC X(80).
+
+FD CLAIM-EXCEPTIONS.
+*>Raw input record, a tab, and a reason code
+01 EXCEPTION-RECORD	PIC X(250).
+
+FD MEMBERSHIP-MASTER.
+*>One member's eligibility span
+01 MM-RECORD.
+	05 MM-MEMBER-ID		PIC X(5).
+	05 MM-EFFECTIVE-DATE	PIC X(8).
+	*>HIGH-VALUES here means the member is still active
+	05 MM-TERM-DATE		PIC X(8).
+
+FD CHECKPOINT-FILE.
+*>The count of claims.csv records successfully processed so far,
+*>plus the running control totals as of that count, so a restart
+*>resumes the nightly sign-off numbers as well as the file position
+01 CHECKPOINT-RECORD.
+	05 CKPT-RECORD-COUNT		PIC 9(9).
+	05 CKPT-CLAIMS-READ		PIC 9(7).
+	05 CKPT-CLAIMS-APPROVED	PIC 9(7).
+	05 CKPT-CLAIMS-REJECTED	PIC 9(7).
+	05 CKPT-CLAIMS-EXCEPTIONS	PIC 9(7).
+	05 CKPT-APPROVED-DOLLARS	PIC 9(9).
+	05 CKPT-REJECTED-DOLLARS	PIC 9(9).
+	*>Where ADJUDICATION-REPORT's page/line pagination had gotten to,
+	*>so a restart's first detail line continues the same page
+	*>instead of restarting page numbers and pagination from 1
+	05 CKPT-ADJ-PAGE-COUNT		PIC 9(3).
+	05 CKPT-ADJ-LINE-COUNT		PIC 9(3).
+
+FD LIMITS-FILE.
+*>One approval ceiling, in force from LT-EFFECTIVE-DATE forward
+01 LIMIT-RECORD.
+	05 LT-CLAIM-TYPE	PIC X(2).
+	05 LT-EFFECTIVE-DATE	PIC X(8).
+	05 LT-LIMIT-AMOUNT	PIC 9(7).
+
+FD ADJUDICATION-REPORT.
+*>One printed line of the review-team report
+01 ADJ-REPORT-RECORD	PIC X(102).
+
+FD DUPLICATE-LEDGER.
+*>One claim already paid, keyed for lookup by claim ID or by the
+*>member/date/amount combination
+01 DL-RECORD.
+	05 DL-CLAIM-ID		PIC X(10).
+	05 DL-COMPOSITE-KEY.
+		10 DL-MEMBER-ID		PIC X(5).
+		10 DL-CLAIM-DATE	PIC X(8).
+		10 DL-CLAIM-AMOUNT	PIC 9(6).
+
+FD MEMBER-HISTORY-FILE.
+*>One member's running year-to-date paid total and claim count
+01 MH-RECORD.
+	05 MH-MEMBER-ID		PIC X(5).
+	05 MH-YTD-PAID-AMOUNT	PIC 9(9).
+	05 MH-YTD-CLAIM-COUNT	PIC 9(5).
+
 *>Program memory, variables live here, reset only when program restarts
 WORKING-STORAGE SECTION.
 *>Holds approval or rejection message, WS = Working Storage
@@ -47,64 +211,893 @@ WORKING-STORAGE SECTION.
 01 WS-CLAIM-AMOUNT-TEXT	PIC X(6).
 *>Numeric version of the claim amount, used for math and comparison
 01 WS-CLAIM-AMOUNT	PIC 9(6).
+*>Type of service on the claim - drives which approval ceiling applies
+01 WS-CLAIM-TYPE	PIC X(2).
+*>Claim amount, zero-padded, as written to processed_claims.txt
+01 WS-OUT-EDIT-AMOUNT	PIC 9(6).
+
+*>----------------------------------------------------------------*
+*>Parse validation - catches a record UNSTRING or NUMVAL cannot
+*>trust before it ever reaches the adjudication rule
+*>----------------------------------------------------------------*
+01 WS-PARSE-STATUS	PIC X VALUE "Y".
+	88 WS-PARSE-OK			VALUE "Y".
+	88 WS-PARSE-FAILED		VALUE "N".
+*>Count of INTO fields the UNSTRING actually populated
+01 WS-UNSTRING-COUNT	PIC 9(2) COMP.
+*>Where UNSTRING left off in CLAIM-RECORD - short of the end means
+*>a 6th (or later) tab-delimited field was left over and dropped
+01 WS-UNSTRING-POINTER	PIC 9(4) COMP.
+*>FUNCTION TEST-NUMVAL result - zero means the text is a valid number
+01 WS-NUMVAL-CHECK	PIC 9(4) COMP.
+*>Reason code written to CLAIM-EXCEPTIONS for a malformed record
+01 WS-EXCEPTION-REASON	PIC X(40).
+
+*>----------------------------------------------------------------*
+*>Member eligibility - result of the MEMBERSHIP-MASTER lookup
+*>----------------------------------------------------------------*
+01 WS-MM-STATUS		PIC XX.
+	88 WS-MM-FOUND			VALUE "00".
+01 WS-ELIGIBLE-SWITCH	PIC X VALUE "N".
+	88 WS-MEMBER-ELIGIBLE		VALUE "Y".
+
+*>----------------------------------------------------------------*
+*>Duplicate-claim detection against DUPLICATE-LEDGER
+*>----------------------------------------------------------------*
+01 WS-DL-STATUS		PIC XX.
+	88 WS-DL-FOUND			VALUE "00".
+	88 WS-DL-NOT-FOUND		VALUE "23".
+01 WS-DUPLICATE-SWITCH	PIC X VALUE "N".
+	88 WS-CLAIM-IS-DUPLICATE	VALUE "Y".
+
+*>----------------------------------------------------------------*
+*>Year-to-date member claims history, updated on approved claims
+*>----------------------------------------------------------------*
+01 WS-MH-STATUS		PIC XX.
+	88 WS-MH-FOUND			VALUE "00".
+
+*>----------------------------------------------------------------*
+*>Per-claim-type approval ceiling table, loaded from LIMITS-FILE at
+*>1200-LOAD-LIMITS-TABLE time. Several effective-dated rows can
+*>exist for the same claim type; the search picks the row with the
+*>latest effective date not after the claim's date of service.
+*>----------------------------------------------------------------*
+01 WS-LIMITS-STATUS	PIC XX.
+	88 WS-LIMITS-STATUS-OK		VALUE "00".
+01 WS-LIMITS-EOF	PIC X VALUE "N".
+	88 WS-LIMITS-AT-END		VALUE "Y".
+01 WS-LIMIT-COUNT	PIC 9(3) COMP VALUE ZERO.
+01 WS-LIMITS-TABLE.
+	05 WS-LIMIT-ENTRY OCCURS 1 TO 50 TIMES
+			DEPENDING ON WS-LIMIT-COUNT.
+		10 WS-LT-TYPE		PIC X(2).
+		10 WS-LT-EFF-DATE	PIC X(8).
+		10 WS-LT-AMOUNT		PIC 9(7).
+*>Subscript used to search the limit table
+01 WS-LIMIT-INDEX	PIC 9(3) COMP.
+*>Best (latest, not-after-claim-date) effective date found so far
+*>for the claim's own type, and for the OT catch-all type
+01 WS-BEST-EFF-DATE	PIC X(8) VALUE LOW-VALUES.
+01 WS-OT-BEST-EFF-DATE	PIC X(8) VALUE LOW-VALUES.
+*>Whether a matching table row was found for the claim's own type
+01 WS-LIMIT-FOUND-SWITCH	PIC X VALUE "N".
+	88 WS-LIMIT-FOUND		VALUE "Y".
+01 WS-OT-FOUND-SWITCH	PIC X VALUE "N".
+	88 WS-OT-LIMIT-FOUND		VALUE "Y".
+*>Fallback ceiling used only if LIMITS-FILE has no OT row at all
+01 WS-DEFAULT-LIMIT	PIC 9(7) VALUE 1000.
+*>OT ceiling found while scanning, used if the claim's own type
+*>has no row in force as of the claim date
+01 WS-OT-AMOUNT		PIC 9(7).
+*>Ceiling that applies to the claim currently being adjudicated
+01 WS-APPROVAL-LIMIT	PIC 9(7).
+
+*>----------------------------------------------------------------*
+*>Status of the four run-output files, checked by
+*>1100-OPEN-RUN-OUTPUT-FILES so a restart falls back to OPEN
+*>OUTPUT if OPEN EXTEND finds nothing there to extend
+*>----------------------------------------------------------------*
+01 WS-OUTPUT-FILE-STATUS	PIC XX.
+01 WS-CTRL-RPT-STATUS		PIC XX.
+01 WS-EXCEPTIONS-STATUS	PIC XX.
+01 WS-ADJ-RPT-STATUS		PIC XX.
+
+*>----------------------------------------------------------------*
+*>Control totals accumulated over the run for the nightly sign-off
+*>----------------------------------------------------------------*
+01 WS-CONTROL-TOTALS.
+	05 WS-CLAIMS-READ	PIC 9(7) VALUE ZERO.
+	05 WS-CLAIMS-APPROVED	PIC 9(7) VALUE ZERO.
+	05 WS-CLAIMS-REJECTED	PIC 9(7) VALUE ZERO.
+	05 WS-CLAIMS-EXCEPTIONS	PIC 9(7) VALUE ZERO.
+	05 WS-APPROVED-DOLLARS	PIC 9(9) VALUE ZERO.
+	05 WS-REJECTED-DOLLARS	PIC 9(9) VALUE ZERO.
+*>Edited fields used to print the control totals
+01 WS-CTRL-EDIT-COUNT		PIC ZZZ,ZZ9.
+01 WS-CTRL-EDIT-DOLLARS		PIC $$$,$$$,$$9.
+*>Today's date, for the control report heading
+01 WS-RUN-DATE			PIC 9(8).
+
+*>----------------------------------------------------------------*
+*>Page-formatted adjudication report for the claims review team
+*>----------------------------------------------------------------*
+01 WS-ADJ-LINE-COUNT	PIC 9(3) COMP VALUE ZERO.
+01 WS-ADJ-PAGE-COUNT	PIC 9(3) COMP VALUE ZERO.
+*>New page after this many detail lines
+01 WS-ADJ-LINES-PER-PAGE	PIC 9(3) COMP VALUE 50.
+*>Edited claim amount for the review report
+01 WS-ADJ-EDIT-AMOUNT	PIC $$$,$$9.99.
+
+01 WS-ADJ-HEADING-1.
+	05 FILLER		PIC X(25) VALUE "CLAIM ADJUDICATION REPORT".
+	05 FILLER		PIC X(9) VALUE SPACES.
+	05 FILLER		PIC X(10) VALUE "RUN DATE: ".
+	05 WS-ADJ-HDG-DATE	PIC 9(8).
+	05 FILLER		PIC X(9) VALUE "  PAGE ".
+	05 WS-ADJ-HDG-PAGE	PIC ZZ9.
+
+01 WS-ADJ-HEADING-2.
+	05 FILLER		PIC X(12) VALUE "CLAIM ID".
+	05 FILLER		PIC X(12) VALUE "MEMBER ID".
+	05 FILLER		PIC X(14) VALUE "SERVICE DATE".
+	05 FILLER		PIC X(14) VALUE "AMOUNT".
+	05 FILLER		PIC X(50) VALUE "DECISION".
+
+01 WS-ADJ-DETAIL-LINE.
+	05 WS-ADJ-D-CLAIM-ID	PIC X(12).
+	05 WS-ADJ-D-MEMBER-ID	PIC X(12).
+	05 WS-ADJ-D-CLAIM-DATE	PIC X(14).
+	05 WS-ADJ-D-AMOUNT	PIC X(14).
+	*>Wide enough for the longest WS-REASON text in full - e.g.
+	*>"REJECTED: MEMBER NOT ELIGIBLE ON DATE OF SERVICE" (48 chars)
+	05 WS-ADJ-D-REASON	PIC X(50).
+
+*>----------------------------------------------------------------*
+*>Restart checkpoint - how far into claims.csv this run has gotten
+*>----------------------------------------------------------------*
+01 WS-CHECKPOINT-STATUS	PIC XX.
+	88 WS-CHECKPOINT-STATUS-OK	VALUE "00".
+*>How many claims.csv records a prior, unfinished run already processed
+01 WS-RESUME-COUNT	PIC 9(9) VALUE ZERO.
+*>Position in claims.csv reached so far in this run
+01 WS-TOTAL-RECORD-COUNT	PIC 9(9) VALUE ZERO.
+*>Subscript used while skipping past already-processed records
+01 WS-SKIP-COUNT	PIC 9(9) VALUE ZERO.
+*>How often (in records) the checkpoint file is refreshed - every
+*>record, so a restart never replays one whose DUPLICATE-LEDGER,
+*>MEMBER-HISTORY-FILE, or output-file writes already happened
+01 WS-CHECKPOINT-INTERVAL	PIC 9(9) VALUE 1.
 
 *>Excecutable logic
 PROCEDURE DIVISION.
 *>Paragraph label, entry point of program logic
-BEGIN.
+0000-MAINLINE.
+	PERFORM 1000-INITIALIZE THRU 1000-EXIT
+	PERFORM 2000-PROCESS-CLAIM THRU 2000-EXIT
+		UNTIL EOF-FLAG = "Y"
+	PERFORM 8000-FINALIZE THRU 8000-EXIT
+	STOP RUN.
+
+*>------------------------------------------------------------*
+*> 1000-INITIALIZE - open files and load working tables
+*>------------------------------------------------------------*
+1000-INITIALIZE.
 	*>Opens both files, required before READ or WRITE
 	OPEN INPUT CLAIM-FILE
-	OPEN OUTPUT OUTPUT-FILE
-	*>Main processing loop, runs until end of file reached
-	PERFORM UNTIL EOF-FLAG = "Y"
-		*>Reads one line into CLAIM-RECORD
-		READ CLAIM-FILE
-			*>Triggered when file ends, stops loop
+	*>Must know whether this is a restart before OUTPUT-FILE,
+	*>CLAIM-CONTROL-REPORT, CLAIM-EXCEPTIONS, and ADJUDICATION-REPORT
+	*>are opened, so a restart can extend them instead of truncating
+	*>the decisions a prior, abended run already wrote
+	PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT
+	PERFORM 1100-OPEN-RUN-OUTPUT-FILES THRU 1100-EXIT
+	OPEN INPUT MEMBERSHIP-MASTER
+	IF NOT WS-MM-FOUND
+		DISPLAY "WARNING: MEMBERSHIP-MASTER OPEN FAILED, STATUS = "
+			WS-MM-STATUS ", ALL CLAIMS WILL REJECT AS NOT ELIGIBLE"
+	END-IF
+	*>DUPLICATE-LEDGER carries forward from run to run, so it is
+	*>opened for update rather than recreated each time
+	PERFORM 1500-OPEN-DUPLICATE-LEDGER THRU 1500-EXIT
+	*>Same idea for MEMBER-HISTORY-FILE - the YTD totals must
+	*>survive from one run to the next
+	PERFORM 1600-OPEN-MEMBER-HISTORY THRU 1600-EXIT
+	*>Loads the per-type approval ceiling table from LIMITS-FILE
+	PERFORM 1200-LOAD-LIMITS-TABLE THRU 1200-EXIT
+	*>Stamped on both the control report and the review report
+	ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+	*>Picks up where a prior, unfinished run left off
+	IF WS-RESUME-COUNT > ZERO
+		PERFORM 1400-SKIP-RESUME-RECORDS THRU 1400-EXIT
+	END-IF
+	.
+1000-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 1100-OPEN-RUN-OUTPUT-FILES - on a fresh run, open this run's
+*> output files fresh (OUTPUT); on a restart, open them EXTEND so
+*> the decisions a prior, abended run already wrote for records
+*> before the checkpoint are not thrown away
+*>------------------------------------------------------------*
+1100-OPEN-RUN-OUTPUT-FILES.
+	IF WS-RESUME-COUNT > ZERO
+		*>A prior run's checkpoint says records were already
+		*>processed, but the output files themselves may still be
+		*>missing (first checkpoint interval hit before any of
+		*>these were ever created) - OPEN EXTEND alone would abend,
+		*>so fall back to OPEN OUTPUT (which creates the file) the
+		*>same way 1500-OPEN-DUPLICATE-LEDGER does for the ledger
+		OPEN EXTEND OUTPUT-FILE
+		IF WS-OUTPUT-FILE-STATUS NOT = "00"
+			OPEN OUTPUT OUTPUT-FILE
+		END-IF
+		OPEN EXTEND CLAIM-CONTROL-REPORT
+		IF WS-CTRL-RPT-STATUS NOT = "00"
+			OPEN OUTPUT CLAIM-CONTROL-REPORT
+		END-IF
+		OPEN EXTEND CLAIM-EXCEPTIONS
+		IF WS-EXCEPTIONS-STATUS NOT = "00"
+			OPEN OUTPUT CLAIM-EXCEPTIONS
+		END-IF
+		OPEN EXTEND ADJUDICATION-REPORT
+		IF WS-ADJ-RPT-STATUS NOT = "00"
+			OPEN OUTPUT ADJUDICATION-REPORT
+		END-IF
+	ELSE
+		OPEN OUTPUT OUTPUT-FILE
+		OPEN OUTPUT CLAIM-CONTROL-REPORT
+		OPEN OUTPUT CLAIM-EXCEPTIONS
+		OPEN OUTPUT ADJUDICATION-REPORT
+	END-IF
+	.
+1100-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 1500-OPEN-DUPLICATE-LEDGER - open the ledger for update; on a
+*> first-ever run the file does not exist yet, so it is created
+*> empty and then reopened for update
+*>------------------------------------------------------------*
+1500-OPEN-DUPLICATE-LEDGER.
+	OPEN I-O DUPLICATE-LEDGER
+	IF WS-DL-STATUS NOT = "00"
+		OPEN OUTPUT DUPLICATE-LEDGER
+		CLOSE DUPLICATE-LEDGER
+		OPEN I-O DUPLICATE-LEDGER
+	END-IF
+	.
+1500-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 1600-OPEN-MEMBER-HISTORY - open the YTD history file for
+*> update, creating it empty on a first-ever run
+*>------------------------------------------------------------*
+1600-OPEN-MEMBER-HISTORY.
+	OPEN I-O MEMBER-HISTORY-FILE
+	IF WS-MH-STATUS NOT = "00"
+		OPEN OUTPUT MEMBER-HISTORY-FILE
+		CLOSE MEMBER-HISTORY-FILE
+		OPEN I-O MEMBER-HISTORY-FILE
+	END-IF
+	.
+1600-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 1200-LOAD-LIMITS-TABLE - read every row of LIMITS-FILE into
+*> WS-LIMITS-TABLE. LIMITS-FILE is opened, read, and closed here
+*> rather than held open for the run, since the table only needs
+*> to be built once. A missing LIMITS-FILE, or one with no OT row,
+*> falls back to WS-DEFAULT-LIMIT at lookup time.
+*>------------------------------------------------------------*
+1200-LOAD-LIMITS-TABLE.
+	MOVE ZERO TO WS-LIMIT-COUNT
+	MOVE "N" TO WS-LIMITS-EOF
+	OPEN INPUT LIMITS-FILE
+	IF WS-LIMITS-STATUS-OK
+		PERFORM 1210-READ-LIMIT-RECORD THRU 1210-EXIT
+			UNTIL WS-LIMITS-AT-END
+		CLOSE LIMITS-FILE
+	END-IF
+	.
+1200-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 1210-READ-LIMIT-RECORD - append one LIMITS-FILE row to
+*> WS-LIMITS-TABLE, up to its 50-entry capacity
+*>------------------------------------------------------------*
+1210-READ-LIMIT-RECORD.
+	READ LIMITS-FILE
+		AT END
+			MOVE "Y" TO WS-LIMITS-EOF
+		NOT AT END
+			IF WS-LIMIT-COUNT < 50
+				ADD 1 TO WS-LIMIT-COUNT
+				MOVE LT-CLAIM-TYPE TO WS-LT-TYPE (WS-LIMIT-COUNT)
+				MOVE LT-EFFECTIVE-DATE TO WS-LT-EFF-DATE (WS-LIMIT-COUNT)
+				MOVE LT-LIMIT-AMOUNT TO WS-LT-AMOUNT (WS-LIMIT-COUNT)
+			ELSE
+				DISPLAY "WARNING: LIMITS-FILE HAS MORE THAN 50 ROWS, CLAIM TYPE "
+					LT-CLAIM-TYPE " EFFECTIVE " LT-EFFECTIVE-DATE
+					" WAS DROPPED FROM THE LIMITS TABLE"
+				PERFORM 1220-WRITE-LIMITS-WARNING THRU 1220-EXIT
+			END-IF
+	END-READ
+	.
+1210-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 1220-WRITE-LIMITS-WARNING - a dropped LIMITS-FILE row belongs in
+*> the operator's own run artifacts, not just the console job log,
+*> since a limit change finance thought took effect silently didn't
+*>------------------------------------------------------------*
+1220-WRITE-LIMITS-WARNING.
+	MOVE SPACES TO CONTROL-REPORT-RECORD
+	STRING "WARNING: LIMITS-FILE ROW DROPPED (OVER 50), TYPE "
+			DELIMITED BY SIZE
+		LT-CLAIM-TYPE DELIMITED BY SIZE
+		" EFF " DELIMITED BY SIZE
+		LT-EFFECTIVE-DATE DELIMITED BY SIZE
+		INTO CONTROL-REPORT-RECORD
+	END-STRING
+	WRITE CONTROL-REPORT-RECORD
+	.
+1220-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 1300-LOAD-CHECKPOINT - read the record count left by a prior
+*> run, if a checkpoint file exists at all
+*>------------------------------------------------------------*
+1300-LOAD-CHECKPOINT.
+	MOVE ZERO TO WS-RESUME-COUNT
+	OPEN INPUT CHECKPOINT-FILE
+	IF WS-CHECKPOINT-STATUS-OK
+		READ CHECKPOINT-FILE
 			AT END
-				MOVE "Y" TO EOF-FLAG
-			*>Normal record processing path
+				MOVE ZERO TO WS-RESUME-COUNT
 			NOT AT END
-				*>Splits the line on tab characters (X'09' = tab)
-				UNSTRING CLAIM-RECORD DELIMITED BY X'09'
-					*>Each column stored in respective variable
-					INTO WS-CLAIM-ID, WS-MEMBER-ID, WS-CLAIM-DATE, WS-CLAIM-AMOUNT-TEXT
-				END-UNSTRING
-				*>Converts text to number
-				COMPUTE WS-CLAIM-AMOUNT = FUNCTION NUMVAL(WS-CLAIM-AMOUNT-TEXT)
-				*> Calls a reusable paragraph
-				PERFORM PROCESS-RECORD
-		*>Closes READ
+				MOVE CKPT-RECORD-COUNT TO WS-RESUME-COUNT
+				*>A clean, completed run's final checkpoint write
+				*>leaves CKPT-RECORD-COUNT at zero (see 8000-
+				*>FINALIZE) but its CKPT-CLAIMS-*/CKPT-*-DOLLARS
+				*>still hold that finished run's own totals - only
+				*>restore them into WS-CONTROL-TOTALS when this is
+				*>actually a restart, so the next day's fresh run
+				*>does not inherit yesterday's numbers
+				IF WS-RESUME-COUNT > ZERO
+					MOVE CKPT-CLAIMS-READ TO WS-CLAIMS-READ
+					MOVE CKPT-CLAIMS-APPROVED TO WS-CLAIMS-APPROVED
+					MOVE CKPT-CLAIMS-REJECTED TO WS-CLAIMS-REJECTED
+					MOVE CKPT-CLAIMS-EXCEPTIONS
+						TO WS-CLAIMS-EXCEPTIONS
+					MOVE CKPT-APPROVED-DOLLARS TO WS-APPROVED-DOLLARS
+					MOVE CKPT-REJECTED-DOLLARS TO WS-REJECTED-DOLLARS
+					*>Same idea for ADJUDICATION-REPORT's pagination -
+					*>it is opened EXTEND on a restart, so its page
+					*>and line counters must pick up where the prior
+					*>run left off instead of restarting at page 1
+					MOVE CKPT-ADJ-PAGE-COUNT TO WS-ADJ-PAGE-COUNT
+					MOVE CKPT-ADJ-LINE-COUNT TO WS-ADJ-LINE-COUNT
+				END-IF
 		END-READ
-	*>Closes loop
-	END-PERFORM
-	*>Clean shutdown, releases file handles, signals successful job completion
-	CLOSE CLAIM-FILE
-	CLOSE OUTPUT-FILE
-	STOP RUN.
+		CLOSE CHECKPOINT-FILE
+	END-IF
+	.
+1300-EXIT.
+	EXIT.
 
-*>Encapsulates business logic
-PROCESS-RECORD.
-	*>Business rule, this is the claims policy logic
-	IF WS-CLAIM-AMOUNT > 1000
-		*>Sets rejection reason
-		MOVE "REJECTED: Amount exceeds limit" TO WS-REASON
-	*> Sets approval path
+*>------------------------------------------------------------*
+*> 1400-SKIP-RESUME-RECORDS - fast-forward CLAIM-FILE past the
+*> records a prior run already finished, and report the count
+*>------------------------------------------------------------*
+1400-SKIP-RESUME-RECORDS.
+	MOVE ZERO TO WS-SKIP-COUNT
+	PERFORM 1410-SKIP-ONE-RECORD THRU 1410-EXIT
+		VARYING WS-SKIP-COUNT FROM 1 BY 1
+		UNTIL WS-SKIP-COUNT > WS-RESUME-COUNT
+			OR EOF-FLAG = "Y"
+	MOVE WS-RESUME-COUNT TO WS-CTRL-EDIT-COUNT
+	DISPLAY "RESTART: RESUMING PAST " WS-CTRL-EDIT-COUNT
+		" PREVIOUSLY PROCESSED CLAIM RECORDS"
+	.
+1400-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 1410-SKIP-ONE-RECORD - discard one already-processed record
+*>------------------------------------------------------------*
+1410-SKIP-ONE-RECORD.
+	READ CLAIM-FILE
+		AT END
+			MOVE "Y" TO EOF-FLAG
+	END-READ
+	.
+1410-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2000-PROCESS-CLAIM - read and adjudicate one claim record
+*>------------------------------------------------------------*
+2000-PROCESS-CLAIM.
+	*>Reads one line into CLAIM-RECORD
+	READ CLAIM-FILE
+		*>Triggered when file ends, stops loop
+		AT END
+			MOVE "Y" TO EOF-FLAG
+		*>Normal record processing path
+		NOT AT END
+			ADD 1 TO WS-CLAIMS-READ
+			PERFORM 2100-PARSE-CLAIM-RECORD THRU 2100-EXIT
+			IF WS-PARSE-OK
+				*> Calls a reusable paragraph
+				PERFORM 2500-ADJUDICATE-CLAIM THRU 2500-EXIT
+			ELSE
+				PERFORM 2950-WRITE-EXCEPTION THRU 2950-EXIT
+			END-IF
+			PERFORM 2990-CHECKPOINT-IF-DUE THRU 2990-EXIT
+	*>Closes READ
+	END-READ
+	.
+2000-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2990-CHECKPOINT-IF-DUE - every WS-CHECKPOINT-INTERVAL records,
+*> save how far this run has gotten
+*>------------------------------------------------------------*
+2990-CHECKPOINT-IF-DUE.
+	*>WS-CLAIMS-READ already carries the full cumulative count once
+	*>1300-LOAD-CHECKPOINT has restored it on a resumed run, so it
+	*>alone is this run's position in claims.csv - see 1300-LOAD-
+	*>CHECKPOINT for why WS-RESUME-COUNT is not added in again here
+	MOVE WS-CLAIMS-READ TO WS-TOTAL-RECORD-COUNT
+	IF FUNCTION MOD (WS-TOTAL-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = ZERO
+		PERFORM 2999-WRITE-CHECKPOINT THRU 2999-EXIT
+	END-IF
+	.
+2990-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2999-WRITE-CHECKPOINT - (re)write the checkpoint file with the
+*> current record count and the control totals reached so far, so
+*> a restart resumes the nightly sign-off numbers as well as the
+*> file position
+*>------------------------------------------------------------*
+2999-WRITE-CHECKPOINT.
+	OPEN OUTPUT CHECKPOINT-FILE
+	MOVE WS-TOTAL-RECORD-COUNT TO CKPT-RECORD-COUNT
+	MOVE WS-CLAIMS-READ TO CKPT-CLAIMS-READ
+	MOVE WS-CLAIMS-APPROVED TO CKPT-CLAIMS-APPROVED
+	MOVE WS-CLAIMS-REJECTED TO CKPT-CLAIMS-REJECTED
+	MOVE WS-CLAIMS-EXCEPTIONS TO CKPT-CLAIMS-EXCEPTIONS
+	MOVE WS-ADJ-PAGE-COUNT TO CKPT-ADJ-PAGE-COUNT
+	MOVE WS-ADJ-LINE-COUNT TO CKPT-ADJ-LINE-COUNT
+	MOVE WS-APPROVED-DOLLARS TO CKPT-APPROVED-DOLLARS
+	MOVE WS-REJECTED-DOLLARS TO CKPT-REJECTED-DOLLARS
+	WRITE CHECKPOINT-RECORD
+	CLOSE CHECKPOINT-FILE
+	.
+2999-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2100-PARSE-CLAIM-RECORD - split the tab-delimited record and
+*> validate the amount column before anything downstream trusts it
+*>------------------------------------------------------------*
+2100-PARSE-CLAIM-RECORD.
+	MOVE "Y" TO WS-PARSE-STATUS
+	MOVE ZERO TO WS-UNSTRING-COUNT
+	MOVE 1 TO WS-UNSTRING-POINTER
+	MOVE SPACES TO WS-CLAIM-ID WS-MEMBER-ID WS-CLAIM-DATE
+		WS-CLAIM-AMOUNT-TEXT WS-CLAIM-TYPE
+
+	*>Splits the line on tab characters (X'09' = tab)
+	UNSTRING CLAIM-RECORD DELIMITED BY X'09'
+		*>Each column stored in respective variable
+		INTO WS-CLAIM-ID, WS-MEMBER-ID, WS-CLAIM-DATE,
+			WS-CLAIM-AMOUNT-TEXT, WS-CLAIM-TYPE
+		*>Tracks how far into CLAIM-RECORD the UNSTRING got, so a
+		*>6th (or later) field left over past WS-CLAIM-TYPE can be
+		*>detected even though TALLYING alone would show all 5
+		*>INTO targets were satisfied
+		WITH POINTER WS-UNSTRING-POINTER
+		*>Counts how many of the five fields above actually received
+		*>a value - fewer means a missing column or a stray tab
+		TALLYING IN WS-UNSTRING-COUNT
+	END-UNSTRING
+
+	*>Once all 5 INTO targets are filled, the pointer should have
+	*>reached the end of CLAIM-RECORD (the 5th field consumes
+	*>whatever is left, since there is no 6th INTO target to stop
+	*>it early); a pointer short of the end means a stray tab left
+	*>an extra column UNSTRING silently dropped
+	IF WS-UNSTRING-COUNT NOT = 5
+		OR WS-UNSTRING-POINTER <= FUNCTION LENGTH(CLAIM-RECORD)
+		MOVE "N" TO WS-PARSE-STATUS
+		MOVE "MALFORMED RECORD - WRONG FIELD COUNT" TO WS-EXCEPTION-REASON
 	ELSE
-		MOVE "APPROVED" TO WS-REASON
+		*>Zero means every character of the text is part of a valid
+		*>number; anything else is the position of the bad character
+		COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(WS-CLAIM-AMOUNT-TEXT)
+		IF WS-NUMVAL-CHECK NOT = ZERO
+			MOVE "N" TO WS-PARSE-STATUS
+			MOVE "MALFORMED RECORD - INVALID CLAIM AMOUNT" TO WS-EXCEPTION-REASON
+		ELSE
+			*>Converts text to number
+			COMPUTE WS-CLAIM-AMOUNT = FUNCTION NUMVAL(WS-CLAIM-AMOUNT-TEXT)
+		END-IF
+	END-IF
+	.
+2100-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2500-ADJUDICATE-CLAIM - apply the claim-type approval ceiling
+*>------------------------------------------------------------*
+2500-ADJUDICATE-CLAIM.
+	*>Has this exact claim, or this member/date/amount combination,
+	*>already been paid this run or an earlier one?
+	PERFORM 2700-CHECK-DUPLICATE THRU 2700-EXIT
+	*>Confirms the member was active on the date of service
+	PERFORM 2300-CHECK-ELIGIBILITY THRU 2300-EXIT
+	*>Looks up the ceiling for this claim's type, defaulting to OT
+	PERFORM 2510-FIND-APPROVAL-LIMIT THRU 2510-EXIT
+	*>Business rule, this is the claims policy logic
+	EVALUATE TRUE
+		WHEN WS-CLAIM-IS-DUPLICATE
+			MOVE "REJECTED: DUPLICATE CLAIM" TO WS-REASON
+			ADD 1 TO WS-CLAIMS-REJECTED
+			ADD WS-CLAIM-AMOUNT TO WS-REJECTED-DOLLARS
+		WHEN NOT WS-MEMBER-ELIGIBLE
+			MOVE "REJECTED: MEMBER NOT ELIGIBLE ON DATE OF SERVICE"
+				TO WS-REASON
+			ADD 1 TO WS-CLAIMS-REJECTED
+			ADD WS-CLAIM-AMOUNT TO WS-REJECTED-DOLLARS
+		WHEN WS-CLAIM-AMOUNT > WS-APPROVAL-LIMIT
+			*>Sets rejection reason
+			MOVE "REJECTED: Amount exceeds limit" TO WS-REASON
+			ADD 1 TO WS-CLAIMS-REJECTED
+			ADD WS-CLAIM-AMOUNT TO WS-REJECTED-DOLLARS
+		*> Sets approval path
+		WHEN OTHER
+			MOVE "APPROVED" TO WS-REASON
+			ADD 1 TO WS-CLAIMS-APPROVED
+			ADD WS-CLAIM-AMOUNT TO WS-APPROVED-DOLLARS
+	END-EVALUATE
+
+	*>Only a claim that actually paid is recorded as "already seen" -
+	*>a claim rejected for eligibility or amount was never paid, so
+	*>a later legitimate resubmission must not be blocked as a
+	*>duplicate of it
+	IF WS-REASON = "APPROVED"
+		PERFORM 2710-RECORD-CLAIM-IN-LEDGER THRU 2710-EXIT
+		PERFORM 2800-UPDATE-MEMBER-HISTORY THRU 2800-EXIT
 	END-IF
 
-	*>Builds output line Claim ID, tab
+	*>Starts clean so no byte of a shorter record ever carries over
+	*>the tail of a longer prior record past this record's newline
+	MOVE SPACES TO OUTPUT-RECORD
+	*>Builds output line - claim ID, member ID, date, amount, claim
+	*>type, and the decision, all tab-delimited. The extra fields
+	*>beyond claim ID and reason exist so EFT-EXTRACT can build a
+	*>payment file straight from this line, without going back to
+	*>claims.csv
+	MOVE WS-CLAIM-AMOUNT TO WS-OUT-EDIT-AMOUNT
 	STRING WS-CLAIM-ID DELIMITED BY SPACE
+		X'09'
+		WS-MEMBER-ID DELIMITED BY SIZE
+		X'09'
+		WS-CLAIM-DATE DELIMITED BY SIZE
+		X'09'
+		WS-OUT-EDIT-AMOUNT DELIMITED BY SIZE
+		X'09'
+		WS-CLAIM-TYPE DELIMITED BY SIZE
 		X'09'
 		*>Status message
-		WS-REASON DELIMITED BY SPACE
+		WS-REASON DELIMITED BY SIZE
 		*>Newline
 		X'0A'
 		INTO OUTPUT-RECORD
 	END-STRING
 	*>Writes one line to output file
-	WRITE OUTPUT-RECORD FROM CLAIM-RECORD AFTER ADVANCING 1 LINE
+	WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE
+	*>Same decision, formatted for a human reader
+	PERFORM 2600-WRITE-ADJUDICATION-DETAIL THRU 2600-EXIT
+	.
+2500-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2700-CHECK-DUPLICATE - has this claim ID, or this member/date/
+*> amount combination, already been recorded in DUPLICATE-LEDGER?
+*>------------------------------------------------------------*
+2700-CHECK-DUPLICATE.
+	MOVE "N" TO WS-DUPLICATE-SWITCH
+	MOVE WS-CLAIM-ID TO DL-CLAIM-ID
+	READ DUPLICATE-LEDGER
+		KEY IS DL-CLAIM-ID
+		INVALID KEY
+			CONTINUE
+		NOT INVALID KEY
+			MOVE "Y" TO WS-DUPLICATE-SWITCH
+	END-READ
+
+	IF NOT WS-CLAIM-IS-DUPLICATE
+		MOVE WS-MEMBER-ID TO DL-MEMBER-ID
+		MOVE WS-CLAIM-DATE TO DL-CLAIM-DATE
+		MOVE WS-CLAIM-AMOUNT TO DL-CLAIM-AMOUNT
+		READ DUPLICATE-LEDGER
+			KEY IS DL-COMPOSITE-KEY
+			INVALID KEY
+				CONTINUE
+			NOT INVALID KEY
+				MOVE "Y" TO WS-DUPLICATE-SWITCH
+		END-READ
+	END-IF
+	.
+2700-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2710-RECORD-CLAIM-IN-LEDGER - add this claim to the ledger so a
+*> later resubmission (this run or a future one) is caught
+*>------------------------------------------------------------*
+2710-RECORD-CLAIM-IN-LEDGER.
+	MOVE WS-CLAIM-ID TO DL-CLAIM-ID
+	MOVE WS-MEMBER-ID TO DL-MEMBER-ID
+	MOVE WS-CLAIM-DATE TO DL-CLAIM-DATE
+	MOVE WS-CLAIM-AMOUNT TO DL-CLAIM-AMOUNT
+	WRITE DL-RECORD
+	.
+2710-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2800-UPDATE-MEMBER-HISTORY - add this approved claim to the
+*> member's running year-to-date paid total and claim count
+*>------------------------------------------------------------*
+2800-UPDATE-MEMBER-HISTORY.
+	MOVE WS-MEMBER-ID TO MH-MEMBER-ID
+	READ MEMBER-HISTORY-FILE
+		INVALID KEY
+			MOVE WS-CLAIM-AMOUNT TO MH-YTD-PAID-AMOUNT
+			MOVE 1 TO MH-YTD-CLAIM-COUNT
+			WRITE MH-RECORD
+		NOT INVALID KEY
+			ADD WS-CLAIM-AMOUNT TO MH-YTD-PAID-AMOUNT
+			ADD 1 TO MH-YTD-CLAIM-COUNT
+			REWRITE MH-RECORD
+	END-READ
+	.
+2800-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2600-WRITE-ADJUDICATION-DETAIL - one aligned-column line of the
+*> review-team report, starting a new page (with headers) whenever
+*> the current page is full
+*>------------------------------------------------------------*
+2600-WRITE-ADJUDICATION-DETAIL.
+	IF WS-ADJ-LINE-COUNT = ZERO
+		OR WS-ADJ-LINE-COUNT >= WS-ADJ-LINES-PER-PAGE
+		PERFORM 2610-WRITE-ADJUDICATION-HEADERS THRU 2610-EXIT
+	END-IF
+
+	MOVE WS-CLAIM-ID TO WS-ADJ-D-CLAIM-ID
+	MOVE WS-MEMBER-ID TO WS-ADJ-D-MEMBER-ID
+	MOVE WS-CLAIM-DATE TO WS-ADJ-D-CLAIM-DATE
+	MOVE WS-CLAIM-AMOUNT TO WS-ADJ-EDIT-AMOUNT
+	MOVE WS-ADJ-EDIT-AMOUNT TO WS-ADJ-D-AMOUNT
+	MOVE WS-REASON TO WS-ADJ-D-REASON
+
+	MOVE WS-ADJ-DETAIL-LINE TO ADJ-REPORT-RECORD
+	WRITE ADJ-REPORT-RECORD
+	ADD 1 TO WS-ADJ-LINE-COUNT
+	.
+2600-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2610-WRITE-ADJUDICATION-HEADERS - page break, run-date/page-
+*> number banner, and column headings
+*>------------------------------------------------------------*
+2610-WRITE-ADJUDICATION-HEADERS.
+	ADD 1 TO WS-ADJ-PAGE-COUNT
+	MOVE ZERO TO WS-ADJ-LINE-COUNT
+	MOVE WS-RUN-DATE TO WS-ADJ-HDG-DATE
+	MOVE WS-ADJ-PAGE-COUNT TO WS-ADJ-HDG-PAGE
+
+	MOVE WS-ADJ-HEADING-1 TO ADJ-REPORT-RECORD
+	IF WS-ADJ-PAGE-COUNT = 1
+		WRITE ADJ-REPORT-RECORD AFTER ADVANCING 1 LINE
+	ELSE
+		WRITE ADJ-REPORT-RECORD AFTER ADVANCING PAGE
+	END-IF
+
+	MOVE SPACES TO ADJ-REPORT-RECORD
+	WRITE ADJ-REPORT-RECORD AFTER ADVANCING 1 LINE
+
+	MOVE WS-ADJ-HEADING-2 TO ADJ-REPORT-RECORD
+	WRITE ADJ-REPORT-RECORD AFTER ADVANCING 1 LINE
+
+	MOVE SPACES TO ADJ-REPORT-RECORD
+	WRITE ADJ-REPORT-RECORD AFTER ADVANCING 1 LINE
+	.
+2610-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2300-CHECK-ELIGIBILITY - was the member active on the claim's
+*> date of service?
+*>------------------------------------------------------------*
+2300-CHECK-ELIGIBILITY.
+	MOVE "N" TO WS-ELIGIBLE-SWITCH
+	MOVE WS-MEMBER-ID TO MM-MEMBER-ID
+	READ MEMBERSHIP-MASTER
+		INVALID KEY
+			MOVE "N" TO WS-ELIGIBLE-SWITCH
+		NOT INVALID KEY
+			IF WS-CLAIM-DATE >= MM-EFFECTIVE-DATE
+				AND WS-CLAIM-DATE <= MM-TERM-DATE
+				MOVE "Y" TO WS-ELIGIBLE-SWITCH
+			END-IF
+	END-READ
+	.
+2300-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2510-FIND-APPROVAL-LIMIT - table lookup by WS-CLAIM-TYPE and
+*> claim date. Among the rows loaded for the claim's own type, the
+*> one with the latest effective date not after the claim's date
+*> of service wins; the OT (other) type is tracked the same way as
+*> a fallback for any type with no rows of its own. If LIMITS-FILE
+*> had no OT row either, WS-DEFAULT-LIMIT applies.
+*>------------------------------------------------------------*
+2510-FIND-APPROVAL-LIMIT.
+	MOVE LOW-VALUES TO WS-BEST-EFF-DATE WS-OT-BEST-EFF-DATE
+	MOVE "N" TO WS-LIMIT-FOUND-SWITCH WS-OT-FOUND-SWITCH
+	MOVE WS-DEFAULT-LIMIT TO WS-APPROVAL-LIMIT
+	PERFORM 2520-SEARCH-LIMIT-ENTRY THRU 2520-EXIT
+		VARYING WS-LIMIT-INDEX FROM 1 BY 1
+		UNTIL WS-LIMIT-INDEX > WS-LIMIT-COUNT
+	IF NOT WS-LIMIT-FOUND AND WS-OT-LIMIT-FOUND
+		MOVE WS-OT-AMOUNT TO WS-APPROVAL-LIMIT
+	END-IF
+	.
+2510-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2520-SEARCH-LIMIT-ENTRY - one probe of the limit table,
+*> performed by 2510 for each subscript in turn
+*>------------------------------------------------------------*
+2520-SEARCH-LIMIT-ENTRY.
+	IF WS-LT-EFF-DATE (WS-LIMIT-INDEX) <= WS-CLAIM-DATE
+		IF WS-LT-TYPE (WS-LIMIT-INDEX) = WS-CLAIM-TYPE
+			IF WS-LT-EFF-DATE (WS-LIMIT-INDEX) >= WS-BEST-EFF-DATE
+				MOVE WS-LT-EFF-DATE (WS-LIMIT-INDEX) TO WS-BEST-EFF-DATE
+				MOVE WS-LT-AMOUNT (WS-LIMIT-INDEX) TO WS-APPROVAL-LIMIT
+				MOVE "Y" TO WS-LIMIT-FOUND-SWITCH
+			END-IF
+		END-IF
+		IF WS-LT-TYPE (WS-LIMIT-INDEX) = "OT"
+			IF WS-LT-EFF-DATE (WS-LIMIT-INDEX) >= WS-OT-BEST-EFF-DATE
+				MOVE WS-LT-EFF-DATE (WS-LIMIT-INDEX) TO WS-OT-BEST-EFF-DATE
+				MOVE WS-LT-AMOUNT (WS-LIMIT-INDEX) TO WS-OT-AMOUNT
+				MOVE "Y" TO WS-OT-FOUND-SWITCH
+			END-IF
+		END-IF
+	END-IF
+	.
+2520-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2950-WRITE-EXCEPTION - route a malformed record out of
+*> adjudication entirely, raw record plus reason code
+*>------------------------------------------------------------*
+2950-WRITE-EXCEPTION.
+	ADD 1 TO WS-CLAIMS-EXCEPTIONS
+
+	MOVE SPACES TO EXCEPTION-RECORD
+	STRING CLAIM-RECORD DELIMITED BY SIZE
+		X'09'
+		WS-EXCEPTION-REASON DELIMITED BY SIZE
+		X'0A'
+		INTO EXCEPTION-RECORD
+	END-STRING
+	WRITE EXCEPTION-RECORD
+	.
+2950-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 8000-FINALIZE - write the control totals and clean shutdown
+*>------------------------------------------------------------*
+8000-FINALIZE.
+	PERFORM 8100-WRITE-CONTROL-REPORT THRU 8100-EXIT
+	*>The run reached end of file cleanly, so the checkpoint is
+	*>cleared - tomorrow's run starts from the top of a new file
+	MOVE ZERO TO WS-TOTAL-RECORD-COUNT
+	PERFORM 2999-WRITE-CHECKPOINT THRU 2999-EXIT
+	*>Clean shutdown, releases file handles, signals successful job completion
+	CLOSE CLAIM-FILE
+	CLOSE OUTPUT-FILE
+	CLOSE CLAIM-CONTROL-REPORT
+	CLOSE CLAIM-EXCEPTIONS
+	CLOSE ADJUDICATION-REPORT
+	CLOSE MEMBERSHIP-MASTER
+	CLOSE DUPLICATE-LEDGER
+	CLOSE MEMBER-HISTORY-FILE
+	.
+8000-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 8100-WRITE-CONTROL-REPORT - one line per total, for the
+*> operator sign-off log
+*>------------------------------------------------------------*
+8100-WRITE-CONTROL-REPORT.
+	MOVE SPACES TO CONTROL-REPORT-RECORD
+	STRING "CLAIM CONTROL REPORT - RUN DATE " DELIMITED BY SIZE
+		WS-RUN-DATE DELIMITED BY SIZE
+		INTO CONTROL-REPORT-RECORD
+	END-STRING
+	WRITE CONTROL-REPORT-RECORD
+
+	MOVE SPACES TO CONTROL-REPORT-RECORD
+	WRITE CONTROL-REPORT-RECORD
+
+	MOVE WS-CLAIMS-READ TO WS-CTRL-EDIT-COUNT
+	STRING "CLAIMS READ            " DELIMITED BY SIZE
+		WS-CTRL-EDIT-COUNT DELIMITED BY SIZE
+		INTO CONTROL-REPORT-RECORD
+	END-STRING
+	WRITE CONTROL-REPORT-RECORD
+
+	MOVE WS-CLAIMS-APPROVED TO WS-CTRL-EDIT-COUNT
+	STRING "CLAIMS APPROVED        " DELIMITED BY SIZE
+		WS-CTRL-EDIT-COUNT DELIMITED BY SIZE
+		INTO CONTROL-REPORT-RECORD
+	END-STRING
+	WRITE CONTROL-REPORT-RECORD
+
+	MOVE WS-CLAIMS-REJECTED TO WS-CTRL-EDIT-COUNT
+	STRING "CLAIMS REJECTED        " DELIMITED BY SIZE
+		WS-CTRL-EDIT-COUNT DELIMITED BY SIZE
+		INTO CONTROL-REPORT-RECORD
+	END-STRING
+	WRITE CONTROL-REPORT-RECORD
+
+	MOVE WS-CLAIMS-EXCEPTIONS TO WS-CTRL-EDIT-COUNT
+	STRING "CLAIMS EXCEPTIONS      " DELIMITED BY SIZE
+		WS-CTRL-EDIT-COUNT DELIMITED BY SIZE
+		INTO CONTROL-REPORT-RECORD
+	END-STRING
+	WRITE CONTROL-REPORT-RECORD
+
+	MOVE WS-APPROVED-DOLLARS TO WS-CTRL-EDIT-DOLLARS
+	STRING "TOTAL APPROVED DOLLARS " DELIMITED BY SIZE
+		WS-CTRL-EDIT-DOLLARS DELIMITED BY SIZE
+		INTO CONTROL-REPORT-RECORD
+	END-STRING
+	WRITE CONTROL-REPORT-RECORD
+
+	MOVE WS-REJECTED-DOLLARS TO WS-CTRL-EDIT-DOLLARS
+	STRING "TOTAL REJECTED DOLLARS " DELIMITED BY SIZE
+		WS-CTRL-EDIT-DOLLARS DELIMITED BY SIZE
+		INTO CONTROL-REPORT-RECORD
+	END-STRING
+	WRITE CONTROL-REPORT-RECORD
 	.
+8100-EXIT.
+	EXIT.
 
 *>Explicit program termination
 END PROGRAM PROCESS-CLAIMS.
