@@ -0,0 +1,155 @@
+*>Identifies the program
+IDENTIFICATION DIVISION.
+*>Name of the program
+PROGRAM-ID. EFT-EXTRACT.
+AUTHOR. CLAIMS-SYSTEMS-UNIT.
+DATE-WRITTEN. 2026-08-09.
+*>Modification history - date, initials, one-line description
+*>2026-08-09 rwm  Original run - reformats the APPROVED rows of
+*>                processed_claims.txt into the fixed-width layout
+*>                the EFT/payment system ingests, so approved claims
+*>                flow straight into payment instead of manual re-key
+
+*>Describes external resources(files, devices, printers). Tells how program how to interact with the outside world
+ENVIRONMENT DIVISION.
+*>Subsection for handling files
+INPUT-OUTPUT SECTION.
+*>Defines local file names and how they map to physical files
+FILE-CONTROL.
+	*>The tab-delimited decisions written by PROCESS-CLAIMS
+	SELECT PROCESSED-CLAIMS-FILE ASSIGN TO "processed_claims.txt"
+		ORGANIZATION IS SEQUENTIAL.
+	*>Fixed-width payment file for the EFT/payment processor
+	SELECT EFT-FILE ASSIGN TO "eft_extract.txt"
+		ORGANIZATION IS SEQUENTIAL.
+
+*>Where all data structures live, definitions
+DATA DIVISION.
+*>Describes the record layout for each file
+FILE SECTION.
+
+FD PROCESSED-CLAIMS-FILE.
+*>One tab-delimited decision line from PROCESS-CLAIMS
+01 PC-RECORD	PIC X(200).
+
+FD EFT-FILE.
+*>One fixed-width payment record
+01 EFT-RECORD	PIC X(80).
+
+*>Program memory, variables live here, reset only when program restarts
+WORKING-STORAGE SECTION.
+*>End-of-file flag, "N" = not done, "Y" = stop processing, loop control
+01 EOF-FLAG		PIC X VALUE "N".
+
+*>----------------------------------------------------------------*
+*>Fields split out of one PROCESSED-CLAIMS-FILE line
+*>----------------------------------------------------------------*
+01 WS-PC-CLAIM-ID	PIC X(10).
+01 WS-PC-MEMBER-ID	PIC X(5).
+01 WS-PC-CLAIM-DATE	PIC X(8).
+01 WS-PC-AMOUNT-TEXT	PIC X(6).
+01 WS-PC-CLAIM-TYPE	PIC X(2).
+01 WS-PC-REASON	PIC X(50).
+*>Count of INTO fields the UNSTRING actually populated
+01 WS-UNSTRING-COUNT	PIC 9(2) COMP.
+
+*>Count of approved rows written to EFT-FILE, for the run log
+01 WS-CLAIMS-EXTRACTED	PIC 9(7) VALUE ZERO.
+
+*>----------------------------------------------------------------*
+*>Fixed-width EFT/payment record layout
+*>----------------------------------------------------------------*
+01 WS-EFT-DETAIL.
+	05 WS-EFT-REC-TYPE	PIC X(2) VALUE "PC".
+	05 WS-EFT-CLAIM-ID	PIC X(10).
+	05 WS-EFT-MEMBER-ID	PIC X(5).
+	05 WS-EFT-SERVICE-DATE	PIC X(8).
+	05 WS-EFT-AMOUNT	PIC 9(9).
+	05 FILLER		PIC X(46) VALUE SPACES.
+
+*>Excecutable logic
+PROCEDURE DIVISION.
+*>Paragraph label, entry point of program logic
+0000-MAINLINE.
+	PERFORM 1000-INITIALIZE THRU 1000-EXIT
+	PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+		UNTIL EOF-FLAG = "Y"
+	PERFORM 8000-FINALIZE THRU 8000-EXIT
+	STOP RUN.
+
+*>------------------------------------------------------------*
+*> 1000-INITIALIZE - open both files
+*>------------------------------------------------------------*
+1000-INITIALIZE.
+	OPEN INPUT PROCESSED-CLAIMS-FILE
+	OPEN OUTPUT EFT-FILE
+	.
+1000-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2000-PROCESS-RECORD - read one decision line and, if it was
+*> approved, write the matching EFT payment record
+*>------------------------------------------------------------*
+2000-PROCESS-RECORD.
+	READ PROCESSED-CLAIMS-FILE
+		AT END
+			MOVE "Y" TO EOF-FLAG
+		NOT AT END
+			PERFORM 2100-SPLIT-DECISION-LINE THRU 2100-EXIT
+			IF WS-PC-REASON (1:8) = "APPROVED"
+				PERFORM 2500-WRITE-EFT-RECORD THRU 2500-EXIT
+			END-IF
+	END-READ
+	.
+2000-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2100-SPLIT-DECISION-LINE - split PC-RECORD on tab characters
+*> into the same six fields PROCESS-CLAIMS wrote it from
+*>------------------------------------------------------------*
+2100-SPLIT-DECISION-LINE.
+	MOVE ZERO TO WS-UNSTRING-COUNT
+	MOVE SPACES TO WS-PC-CLAIM-ID WS-PC-MEMBER-ID WS-PC-CLAIM-DATE
+		WS-PC-AMOUNT-TEXT WS-PC-CLAIM-TYPE WS-PC-REASON
+
+	UNSTRING PC-RECORD DELIMITED BY X'09'
+		INTO WS-PC-CLAIM-ID, WS-PC-MEMBER-ID, WS-PC-CLAIM-DATE,
+			WS-PC-AMOUNT-TEXT, WS-PC-CLAIM-TYPE, WS-PC-REASON
+		TALLYING IN WS-UNSTRING-COUNT
+	END-UNSTRING
+	.
+2100-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 2500-WRITE-EFT-RECORD - build and write one fixed-width
+*> payment record for an approved claim
+*>------------------------------------------------------------*
+2500-WRITE-EFT-RECORD.
+	MOVE WS-PC-CLAIM-ID TO WS-EFT-CLAIM-ID
+	MOVE WS-PC-MEMBER-ID TO WS-EFT-MEMBER-ID
+	MOVE WS-PC-CLAIM-DATE TO WS-EFT-SERVICE-DATE
+	MOVE WS-PC-AMOUNT-TEXT TO WS-EFT-AMOUNT
+	MOVE WS-EFT-DETAIL TO EFT-RECORD
+	WRITE EFT-RECORD
+	ADD 1 TO WS-CLAIMS-EXTRACTED
+	.
+2500-EXIT.
+	EXIT.
+
+*>------------------------------------------------------------*
+*> 8000-FINALIZE - report the count extracted and close down
+*>------------------------------------------------------------*
+8000-FINALIZE.
+	DISPLAY "EFT-EXTRACT: " WS-CLAIMS-EXTRACTED
+		" APPROVED CLAIMS WRITTEN TO eft_extract.txt"
+	CLOSE PROCESSED-CLAIMS-FILE
+	CLOSE EFT-FILE
+	.
+8000-EXIT.
+	EXIT.
+
+*>Explicit program termination
+END PROGRAM EFT-EXTRACT.
